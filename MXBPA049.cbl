@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.  MXBPA049.                                           00020000
+000300 DATE-COMPILED.                                                   00030000
+000400*                                                                 00040000
+000500*================================================================*00050000
+000600* MAX SYSTEM STANDARD PROGRAM DESCRIPTION AREA                   |00060000
+000700*================================================================*00070000
+000800* PROGRAM  | MXBPA049 | TRANS ID | N/A  |                        |00080000
+000900*----------+----------+----------+------+------------------------*00090000
+001000* DESCRIPTION:                                                   |00100000
+001100*   THIS PROGRAM DRAINS THE ONLINE DEALER REPRINT REQUEST QUEUE  |00110000
+001200*   (DLRREQ-FILE, WRITTEN BY THE MXOPA048 ONLINE TRANSACTION)    |00120000
+001300*   AND BUILDS THE 80 BYTE REPRINT-FILE THAT MXBPA047 READS TO   |00130000
+001400*   RUN IN REPRINT MODE.  UP TO 11 DEALER NUMBERS ARE PACKED     |00140000
+001500*   PER RECORD, THE SAME FORMAT A HAND-KEYED REPRINT-FILE HAS    |00150000
+001600*   ALWAYS USED FOR MXBPA047.  ONCE THE QUEUE HAS BEEN           |00160000
+001700*   CONVERTED IT IS CLEARED SO THE SAME REQUESTS ARE NOT PICKED  |00170000
+001800*   UP AGAIN ON THE NEXT RUN.  THIS PROGRAM SHOULD RUN AS A STEP |00180000
+001900*   JUST AHEAD OF MXBPA047 IN THE NIGHTLY STATEMENT JOB.         |00190000
+002000*-----------------------------------------------------------------00200000
+002100*                                                                 00210000
+002200*================================================================*00220000
+002300*   CALL   | PROGRAM DESCRIPTION                                 |00230000
+002400*----------+-----------------------------------------------------*00240000
+002500* N/A      | NONE                                                |00250000
+002600*-----------------------------------------------------------------00260000
+002700* **** INPUT ****                                                 00270000
+002800*================================================================*00280000
+002900*  FILE        |     DESCRIPTION                                 |00290000
+003000*--------------+----------------------------------------------*   00300000
+003100* DLRREQ-FILE  | QUEUED DEALER REPRINT REQUESTS (VSAM KSDS)      |00310000
+003200*-----------------------------------------------------------------00320000
+003300* **** OUTPUT ****                                                00330000
+003400*================================================================*00340000
+003500*  FILE        |     DESCRIPTION                                 |00350000
+003600*--------------+----------------------------------------------*   00360000
+003700* REPRINT-OUT  | REPRINT-FILE INPUT FOR MXBPA047 (VIA UT-S-O1)   |00370000
+003800*-----------------------------------------------------------------00380000
+003900*                                                                 00390000
+004000*================================================================*00400000
+004100*   PLAN   | BIND INCLUDE MEMBERS                                |00410000
+004200*----------+-----------------------------------------------------*00420000
+004300* N/A      | NONE (NO EXEC SQL IN THIS PROGRAM)                  |00430000
+004400*-----------------------------------------------------------------00440000
+004500*                                                                 00450000
+004600/                                                                 00460000
+004700 ENVIRONMENT DIVISION.                                            00470000
+004800 CONFIGURATION SECTION.                                           00480000
+004900 SOURCE-COMPUTER.   IBM-3090.                                     00490000
+005000 OBJECT-COMPUTER.   IBM-3090.                                     00500000
+005100 INPUT-OUTPUT SECTION.                                            00510000
+005200 FILE-CONTROL.                                                    00520000
+005300                                                                  00530000
+005400     SELECT DLRREQ-FILE                                           00540000
+005500            ASSIGN TO UT-S-MXA049I1                               00550000
+005600            ORGANIZATION IS INDEXED                               00560000
+005700            ACCESS IS SEQUENTIAL                                  00570000
+005800            RECORD KEY IS DLRREQ-DLR-NBR.                         00580000
+005900                                                                  00590000
+006000     SELECT REPRINT-OUTFILE                                       00600000
+006100            ASSIGN TO UT-S-MXA049O1.                              00610000
+006200                                                                  00620000
+006300 DATA DIVISION.                                                   00630000
+006400 FILE SECTION.                                                    00640000
+006500 FD  DLRREQ-FILE                                                  00650000
+006600     RECORD CONTAINS 20 CHARACTERS                                00660000
+006700     LABEL RECORDS ARE STANDARD                                   00670000
+006800     DATA RECORD IS DLRREQ-REC.                                   00680000
+006900 01  DLRREQ-REC.                                                  00690000
+007000     05  DLRREQ-DLR-NBR          PIC  X(06).                      00700000
+007100     05  DLRREQ-DATE             PIC S9(07) COMP-3.               00710000
+007200     05  DLRREQ-TIME             PIC S9(07) COMP-3.               00720000
+007300     05  DLRREQ-TERM-ID          PIC  X(04).                      00730000
+007400     05  FILLER                  PIC  X(02).                      00740000
+007500                                                                  00750000
+007600 FD  REPRINT-OUTFILE                                              00760000
+007700     RECORDING MODE IS F                                          00770000
+007800     LABEL RECORDS ARE STANDARD                                   00780000
+007900     BLOCK CONTAINS 0 RECORDS                                     00790000
+008000     DATA RECORD IS REPRINT-OUT-REC.                              00800000
+008100 01  REPRINT-OUT-REC             PIC X(80).                       00810000
+008200                                                                  00820000
+008300 WORKING-STORAGE SECTION.                                         00830000
+008400/**************************************************************** 00840000
+008500**    MISC. SWITCHES                                           *  00850000
+008600***************************************************************** 00860000
+008700 01  WS-MISC-SWITCHES.                                            00870000
+008800     05  DLRREQ-FILE-FLAG        PIC X(01) VALUE SPACE.           00880000
+008900         88 EOF-DLRREQ-FILE      VALUE 'Y'.                       00890000
+009000/**************************************************************** 00900000
+009100**    REPRINT-FILE OUTPUT RECORD, BUILT UP 11 DEALERS AT A     *  00910000
+009200**    TIME IN THE SAME FORMAT MXBPA047 READS.                  *  00920000
+009300***************************************************************** 00930000
+009400 01  WS-REPRINT-REC-LAYOUT.                                       00940000
+009500     05  WS-REPRINT-REC-ITEM OCCURS 11 TIMES.                     00950000
+009600         10  WS-REPRINT-DLR-INP PIC  X(06).                       00960000
+009700         10  FILLER             PIC  X(01).                       00970000
+009800/**************************************************************** 00980000
+009900**    MISC. VARIABLES                                          *  00990000
+010000***************************************************************** 01000000
+010100 01  WS-MISC-VARS.                                                01010000
+010200     05  WS-REPRINT-MAX-DLRS    PIC S9(04) COMP VALUE +500.       01020000
+010300     05  SUB3                   PIC S9(04) COMP VALUE ZEROES.     01030000
+010400     05  WS-TOTAL-DLR-CNT       PIC S9(04) COMP VALUE ZEROES.     01040000
+010500     05  WS-REPRINT-REJECT-CNT  PIC S9(04) COMP VALUE ZEROES.     01050000
+010550     05  WS-DLRREQ-DEL-CNT     PIC S9(04) COMP VALUE ZEROES.      01050000
+010600                                                                  01060000
+010700 LINKAGE SECTION.                                                 01070000
+010800                                                                  01080000
+010900 PROCEDURE DIVISION.                                              01090000
+011000     EXIT.                                                        01100000
+011100/**************************************************************** 01110000
+011200**    PROGRAM MAIN CONTROL ROUTINE FOR REPRINT QUEUE CONVERSION*  01120000
+011300***************************************************************** 01130000
+011400  0000-MAINLINE.                                                  01140000
+011500                                                                  01150000
+011600      PERFORM 0100-INITIALIZE THRU 0100-EXIT.                     01160000
+011700                                                                  01170000
+011800      PERFORM 1000-PROCESS-REQUEST THRU 1000-EXIT                 01180000
+011900          UNTIL EOF-DLRREQ-FILE.                                  01190000
+012000                                                                  01200000
+012100      PERFORM 9900-TERMINATE THRU 9900-EXIT.                      01210000
+012200                                                                  01220000
+012300      GOBACK.                                                     01230000
+012400                                                                  01240000
+012500  0000-MAINLINE-EXIT.  EXIT.                                      01250000
+012600/***************************************************************  01260000
+012700**  OPEN FILES AND READ THE FIRST QUEUED REQUEST.              *  01270000
+012800***************************************************************** 01280000
+012900  0100-INITIALIZE.                                                01290000
+013000                                                                  01300000
+013100      OPEN INPUT  DLRREQ-FILE                                     01310000
+013200           OUTPUT REPRINT-OUTFILE.                                01320000
+013300                                                                  01330000
+013400      INITIALIZE WS-REPRINT-REC-LAYOUT.                           01340000
+013500                                                                  01350000
+013600      READ DLRREQ-FILE                                            01360000
+013700          AT END SET EOF-DLRREQ-FILE TO TRUE.                     01370000
+013800                                                                  01380000
+013900  0100-EXIT. EXIT.                                                01390000
+014000/***************************************************************  01400000
+014100**  PACK ONE QUEUED DEALER NUMBER INTO THE CURRENT OUTPUT      *  01410000
+014200**  RECORD.  ONCE 11 DEALERS ARE PACKED, WRITE THE RECORD AND  *  01420000
+014300**  START A NEW ONE, THE SAME WAY A HAND-KEYED REPRINT-FILE    *  01430000
+014400**  WOULD BE LAID OUT FOR MXBPA047.                            *  01440000
+014500***************************************************************** 01450000
+014600  1000-PROCESS-REQUEST.                                           01460000
+014700                                                                  01470000
+014800      IF WS-TOTAL-DLR-CNT >= WS-REPRINT-MAX-DLRS                  01480000
+014900          ADD 1 TO WS-REPRINT-REJECT-CNT                          01490000
+015000      ELSE                                                        01500000
+015100          ADD 1 TO SUB3                                           01510000
+015200          ADD 1 TO WS-TOTAL-DLR-CNT                               01520000
+015300          MOVE DLRREQ-DLR-NBR TO WS-REPRINT-DLR-INP (SUB3)        01530000
+015400                                                                  01540000
+015500          IF SUB3 = 11                                            01550000
+015600              PERFORM 1100-WRITE-REPRINT-REC THRU 1100-EXIT       01560000
+015700          END-IF                                                  01570000
+015800      END-IF.                                                     01580000
+015900                                                                  01590000
+016000      READ DLRREQ-FILE                                            01600000
+016100          AT END SET EOF-DLRREQ-FILE TO TRUE.                     01610000
+016200                                                                  01620000
+016300  1000-EXIT. EXIT.                                                01630000
+016400/***************************************************************  01640000
+016500**  WRITE THE CURRENT OUTPUT RECORD AND RESET FOR THE NEXT ONE.*  01650000
+016600***************************************************************** 01660000
+016700  1100-WRITE-REPRINT-REC.                                         01670000
+016800                                                                  01680000
+016900      WRITE REPRINT-OUT-REC FROM WS-REPRINT-REC-LAYOUT.           01690000
+017000                                                                  01700000
+017100      INITIALIZE WS-REPRINT-REC-LAYOUT.                           01710000
+017200      MOVE ZEROES TO SUB3.                                        01720000
+017300                                                                  01730000
+017400  1100-EXIT. EXIT.                                                01740000
+017500/***************************************************************  01750000
+017600**  FLUSH ANY PARTIAL RECORD, CLOSE THE FILES, AND CLEAR THE   *  01760000
+017700**  QUEUE SO TODAY'S REQUESTS ARE NOT PICKED UP AGAIN ON THE  *   01770000
+017800**  NEXT RUN.                                                  *  01780000
+017900***************************************************************** 01790000
+018000  9900-TERMINATE.                                                 01800000
+018100                                                                  01810000
+018200      IF SUB3 > ZERO                                              01820000
+018300          PERFORM 1100-WRITE-REPRINT-REC THRU 1100-EXIT           01830000
+018400      END-IF.                                                     01840000
+018500                                                                  01850000
+018600      DISPLAY 'REPRINT QUEUE DEALERS CONVERTED = '                01860000
+018700               WS-TOTAL-DLR-CNT.                                  01870000
+018800                                                                  01880000
+018900      IF WS-REPRINT-REJECT-CNT > ZERO                             01890000
+019000          DISPLAY 'REPRINT QUEUE DEALERS DROPPED (TABLE FULL) = ' 01900000
+019100                   WS-REPRINT-REJECT-CNT                          01910000
+019200      END-IF.                                                     01920000
+019300                                                                  01930000
+019400      CLOSE DLRREQ-FILE                                           01940000
+019500            REPRINT-OUTFILE.                                      01950000
+019600                                                                  01960000
+019710* DLRREQ-FILE IS A VSAM KSDS, SO IT CANNOT SIMPLY BE              01970000
+019711* RE-OPENED OUTPUT TO CLEAR IT (THAT REQUIRES THE                 01970000
+019712* CLUSTER TO HAVE BEEN DEFINED WITH THE REUSE                     01970000
+019713* ATTRIBUTE, WHICH IS NOT A GIVEN).  INSTEAD, EACH                01970000
+019714* REQUEST JUST CONVERTED TO REPRINT-OUTFILE IS DELETED            01970000
+019715* FROM THE CLUSTER ONE RECORD AT A TIME SO IT IS NOT              01970000
+019716* PICKED UP AGAIN.  ONLY THE FIRST WS-TOTAL-DLR-CNT               01970000
+019717* RECORDS (THE ONES ACTUALLY PACKED INTO A REPRINT-               01970000
+019718* OUTFILE RECORD) ARE DELETED; ANY REQUEST REJECTED               01970000
+019719* FOR EXCEEDING WS-REPRINT-MAX-DLRS IS LEFT QUEUED SO             01970000
+019720* IT IS PICKED UP ON THE NEXT RUN.                                01970000
+019721     MOVE SPACE  TO DLRREQ-FILE-FLAG.                             01970000
+019722     MOVE ZEROES TO WS-DLRREQ-DEL-CNT.                            01970000
+019730                                                                  01970000
+019740     OPEN I-O DLRREQ-FILE.                                        01970000
+019750                                                                  01970000
+019760     PERFORM 9910-CLEAR-DLRREQ-REC THRU 9910-EXIT                 01970000
+019770         UNTIL EOF-DLRREQ-FILE                                    01970000
+019775            OR WS-DLRREQ-DEL-CNT >= WS-TOTAL-DLR-CNT.             01970000
+019780                                                                  01970000
+019790     CLOSE DLRREQ-FILE.                                           01970000
+019900                                                                  01990000
+020000  9900-EXIT. EXIT.                                                02000000
+020100/**************************************************************   02010000
+020200**  DELETE ONE DLRREQ-FILE RECORD ALREADY CONVERTED TO THE    *   02020000
+020300**  REPRINT-FILE, THEN READ THE NEXT ONE.                     *   02030000
+020400****************************************************************  02040000
+020500  9910-CLEAR-DLRREQ-REC.                                          02050000
+020600                                                                  02060000
+020700      READ DLRREQ-FILE                                            02070000
+020800          AT END SET EOF-DLRREQ-FILE TO TRUE.                     02080000
+020900                                                                  02090000
+021000      IF NOT EOF-DLRREQ-FILE                                      02100000
+021100          DELETE DLRREQ-FILE RECORD                               02110000
+021150          ADD 1 TO WS-DLRREQ-DEL-CNT                              02110000
+021200      END-IF.                                                     02120000
+021300                                                                  02130000
+021400  9910-EXIT. EXIT.                                                02140000
