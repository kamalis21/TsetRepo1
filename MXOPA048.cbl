@@ -0,0 +1,289 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.  MXOPA048.                                           00020000
+000300 DATE-COMPILED.                                                   00030000
+000400*                                                                 00040000
+000500*================================================================*00050000
+000600* MAX SYSTEM STANDARD PROGRAM DESCRIPTION AREA                   |00060000
+000700*================================================================*00070000
+000800* PROGRAM  | MXOPA048 | TRANS ID | RQ48 |                        |00080000
+000900*----------+----------+----------+------+------------------------*00090000
+001000* DESCRIPTION:                                                   |00100000
+001100*   ONLINE DEALER STATEMENT REPRINT REQUEST TRANSACTION.  LETS   |00110000
+001200*   A USER LOOK UP A DEALER NUMBER AND FLAG THAT DEALER'S        |00120000
+001300*   STATEMENT OF APPLIED CREDIT FOR REPRINT BY MXBPA047, WITHOUT |00130000
+001400*   HAND-BUILDING THE 80 BYTE REPRINT-FILE RECORD MXBPA047       |00140000
+001500*   EXPECTS.  EACH REQUEST IS QUEUED TO DLRREQ-FILE; MXBPA049    |00150000
+001600*   LATER TURNS THE QUEUE INTO MXBPA047'S REPRINT-FILE.          |00160000
+001700*-----------------------------------------------------------------00170000
+001800*                                                                 00180000
+001900*================================================================*00190000
+002000*   CALL   | PROGRAM DESCRIPTION                                 |00200000
+002100*----------+-----------------------------------------------------*00210000
+002200* MXBPW020 | DEALER NUMBER VALIDATION UTILITY                    |00220000
+002300*-----------------------------------------------------------------00230000
+002400* **** INPUT ****                                                 00240000
+002500*================================================================*00250000
+002600*  MAP     |   MAPSET |     DESCRIPTION                          |00260000
+002700*----------+-----------------------------------------------------*00270000
+002800* MXOPA048 | MXSMA048 | DEALER REPRINT REQUEST SCREEN            |00280000
+002900*-----------------------------------------------------------------00290000
+003000* **** OUTPUT ****                                                00300000
+003100*================================================================*00310000
+003200*  FILE        |     DESCRIPTION                                 |00320000
+003300*--------------+----------------------------------------------*   00330000
+003400* DLRREQ-FILE  | QUEUED DEALER REPRINT REQUESTS (VSAM KSDS)      |00340000
+003500*-----------------------------------------------------------------00350000
+003600*                                                                 00360000
+003700*================================================================*00370000
+003800*   PLAN   | BIND INCLUDE MEMBERS                                |00380000
+003900*----------+-----------------------------------------------------*00390000
+004000* PBMSA048 | PBMSA048, PBMSCABT                                  |00400000
+004100*-----------------------------------------------------------------00410000
+004200*                                                                 00420000
+004300 ENVIRONMENT DIVISION.                                            00430000
+004400 CONFIGURATION SECTION.                                           00440000
+004500 SOURCE-COMPUTER.   IBM-3090.                                     00450000
+004600 OBJECT-COMPUTER.   IBM-3090.                                     00460000
+004700 DATA DIVISION.                                                   00470000
+004800 WORKING-STORAGE SECTION.                                         00480000
+004900/**************************************************************** 00490000
+005000**    MISC. SWITCHES                                           *  00500000
+005100***************************************************************** 00510000
+005200 01  WS-MISC-FLAGS.                                               00520000
+005300     05  WS-MSG-FLAG            PIC  X(01) VALUE 'N'.             00530000
+005400         88  WS-MSG-PRESENT                VALUE 'Y'.             00540000
+005500         88  WS-NO-MESSAGE                 VALUE 'N'.             00550000
+005600     05  WS-DUP-FLAG             PIC  X(01) VALUE 'N'.            00560000
+005700         88  WS-REQUEST-DUPLICATE          VALUE 'Y'.             00570000
+005800         88  WS-REQUEST-NOT-DUPLICATE      VALUE 'N'.             00580000
+005900     05  WS-DLR-FOUND-FLAG       PIC  X(01) VALUE 'N'.            00590000
+006000         88  WS-DEALER-FOUND               VALUE 'Y'.             00600000
+006100         88  WS-DEALER-NOT-FOUND           VALUE 'N'.             00610000
+006200/**************************************************************** 00620000
+006300**    MISC. VARIABLES                                          *  00630000
+006400***************************************************************** 00640000
+006500 01  WS-MISC-VARS.                                                00650000
+006600     05  WS-TRANS-ID             PIC  X(04) VALUE 'RQ48'.         00660000
+006700     05  WS-DEALER-VALIDATE-PGM  PIC  X(08) VALUE 'MXBPW020'.     00670000
+006800     05  WS-DEALER-NBR           PIC  X(06).                      00680000
+006900     05  WS-MSG-TEXT             PIC  X(60) VALUE SPACES.         00690000
+007000     05  WS-GOODBYE-TEXT         PIC  X(40)                       00700000
+007100                 VALUE 'DEALER REPRINT REQUEST - SESSION ENDED'.  00710000
+007200     05  WS-CICS-RESP            PIC S9(08) COMP.                 00720000
+007300/**************************************************************** 00730000
+007400**    DATA PASSED FORWARD FROM ONE PSEUDO-CONVERSATIONAL       *  00740000
+007500**    INVOCATION OF THIS TRANSACTION TO THE NEXT.              *  00750000
+007600***************************************************************** 00760000
+007700 01  WS-COMMAREA-REC.                                             00770000
+007800     05  WS-CA-DEALER-NBR        PIC  X(06).                      00780000
+007900     05  FILLER                  PIC  X(10).                      00790000
+008000/**************************************************************** 00800000
+008100**    RECORD QUEUED TO DLRREQ-FILE.  MXBPA049 READS THIS FILE  *  00810000
+008200**    AND BUILDS THE REPRINT-FILE RECORDS MXBPA047 READS.      *  00820000
+008300***************************************************************** 00830000
+008400 01  DLRREQ-REC.                                                  00840000
+008500     05  DLRREQ-DLR-NBR          PIC  X(06).                      00850000
+008600     05  DLRREQ-DATE             PIC S9(07) COMP-3.               00860000
+008700     05  DLRREQ-TIME             PIC S9(07) COMP-3.               00870000
+008800     05  DLRREQ-TERM-ID          PIC  X(04).                      00880000
+008900     05  FILLER                  PIC  X(02).                      00890000
+009000/**************************************************************** 00900000
+009100**    DEALER REPRINT REQUEST SCREEN (GENERATED BY BMS)         *  00910000
+009200***************************************************************** 00920000
+009300     COPY MXOPA048M.                                              00930000
+009400/**************************************************************** 00940000
+009500**    IBM SUPPLIED AID KEY VALUES                              *  00950000
+009600***************************************************************** 00960000
+009700     COPY DFHAID.                                                 00970000
+009800/**************************************************************** 00980000
+009900**    DEALER NUMBER VALIDATION WORK AREA                       *  00990000
+010000***************************************************************** 01000000
+010100     EXEC SQL                                                     01010000
+010200          INCLUDE MXWW20                                          01020000
+010300     END-EXEC.                                                    01030000
+010400 LINKAGE SECTION.                                                 01040000
+010500 01  DFHCOMMAREA.                                                 01050000
+010600     05  FILLER                  PIC  X(16).                      01060000
+010700 PROCEDURE DIVISION.                                              01070000
+010800/**************************************************************** 01080000
+010900**  MAINLINE - DISPATCH BASED ON WHETHER THIS IS THE FIRST      * 01090000
+011000**  INVOCATION OF THE TRANSACTION OR A RETURN FROM THE SCREEN.  * 01100000
+011100***************************************************************** 01110000
+011200  0000-MAINLINE.                                                  01120000
+011300                                                                  01130000
+011400      IF EIBCALEN = ZERO                                          01140000
+011500          PERFORM 1000-INITIAL-ENTRY      THRU 1000-EXIT          01150000
+011600      ELSE                                                        01160000
+011700          MOVE DFHCOMMAREA                TO WS-COMMAREA-REC      01170000
+011800          EVALUATE TRUE                                           01180000
+011900              WHEN EIBAID = DFHCLEAR                              01190000
+012000                  PERFORM 9000-END-SESSION     THRU 9000-EXIT     01200000
+012100              WHEN EIBAID = DFHPF3                                01210000
+012200                  PERFORM 9000-END-SESSION     THRU 9000-EXIT     01220000
+012300              WHEN EIBAID = DFHENTER                              01230000
+012400                  PERFORM 2000-RECEIVE-REQUEST THRU 2000-EXIT     01240000
+012500                  PERFORM 1100-SEND-MAP        THRU 1100-EXIT     01250000
+012600              WHEN OTHER                                          01260000
+012700                  SET WS-MSG-PRESENT TO TRUE                      01270000
+012800                  MOVE 'PRESS ENTER TO SUBMIT OR PF3 TO EXIT'     01280000
+012900                                               TO WS-MSG-TEXT     01290000
+013000                  PERFORM 1100-SEND-MAP        THRU 1100-EXIT     01300000
+013100          END-EVALUATE                                            01310000
+013200      END-IF.                                                     01320000
+013300                                                                  01330000
+013400      EXEC CICS RETURN                                            01340000
+013500          TRANSID(WS-TRANS-ID)                                    01350000
+013600          COMMAREA(WS-COMMAREA-REC)                               01360000
+013700          LENGTH(LENGTH OF WS-COMMAREA-REC)                       01370000
+013800      END-EXEC.                                                   01380000
+013900                                                                  01390000
+014000  0000-EXIT. EXIT.                                                01400000
+014100/**************************************************************** 01410000
+014200**  FIRST ENTRY INTO THE TRANSACTION - NO COMMAREA YET.         * 01420000
+014300***************************************************************** 01430000
+014400  1000-INITIAL-ENTRY.                                             01440000
+014500                                                                  01450000
+014600      INITIALIZE WS-COMMAREA-REC.                                 01460000
+014700      SET WS-NO-MESSAGE TO TRUE.                                  01470000
+014800      PERFORM 1100-SEND-MAP THRU 1100-EXIT.                       01480000
+014900                                                                  01490000
+015000  1000-EXIT. EXIT.                                                01500000
+015100/**************************************************************** 01510000
+015200**  SEND THE REPRINT REQUEST SCREEN, WITH WHATEVER MESSAGE THE  * 01520000
+015300**  LAST ACTION LEFT IN WS-MSG-TEXT.                            * 01530000
+015400***************************************************************** 01540000
+015500  1100-SEND-MAP.                                                  01550000
+015600                                                                  01560000
+015700      MOVE SPACES              TO MXOPA048O.                      01570000
+015800      MOVE WS-CA-DEALER-NBR    TO DLRNBRO OF MXOPA048O.           01580000
+015900                                                                  01590000
+016000      IF WS-MSG-PRESENT                                           01600000
+016100          MOVE WS-MSG-TEXT     TO MSGO OF MXOPA048O               01610000
+016200      END-IF.                                                     01620000
+016300                                                                  01630000
+016400      EXEC CICS SEND MAP('MXOPA048')                              01640000
+016500          MAPSET('MXSMA048')                                      01650000
+016600          FROM(MXOPA048O)                                         01660000
+016700          ERASE                                                   01670000
+016800      END-EXEC.                                                   01680000
+016900                                                                  01690000
+017000  1100-EXIT. EXIT.                                                01700000
+017100/**************************************************************** 01710000
+017200**  RECEIVE THE DEALER NUMBER KEYED ON THE SCREEN, VALIDATE IT, * 01720000
+017300**  AND QUEUE A REPRINT REQUEST IF IT CHECKS OUT.               * 01730000
+017400***************************************************************** 01740000
+017500  2000-RECEIVE-REQUEST.                                           01750000
+017600                                                                  01760000
+017700      SET WS-NO-MESSAGE TO TRUE.                                  01770000
+017800                                                                  01780000
+017900      EXEC CICS RECEIVE MAP('MXOPA048')                           01790000
+018000          MAPSET('MXSMA048')                                      01800000
+018100          INTO(MXOPA048I)                                         01810000
+018200          RESP(WS-CICS-RESP)                                      01820000
+018300      END-EXEC.                                                   01830000
+018400                                                                  01840000
+018500      IF WS-CICS-RESP NOT = DFHRESP(NORMAL)                       01850000
+018600          SET WS-MSG-PRESENT TO TRUE                              01860000
+018700          MOVE 'UNABLE TO READ SCREEN - RE-ENTER' TO WS-MSG-TEXT  01870000
+018800          GO TO 2000-EXIT                                         01880000
+018900      END-IF.                                                     01890000
+019000                                                                  01900000
+019100      IF DLRNBRL OF MXOPA048I = ZERO                              01910000
+019200          SET WS-MSG-PRESENT TO TRUE                              01920000
+019300          MOVE 'DEALER NUMBER IS REQUIRED' TO WS-MSG-TEXT         01930000
+019400          GO TO 2000-EXIT                                         01940000
+019500      END-IF.                                                     01950000
+019600                                                                  01960000
+019700      MOVE DLRNBRI OF MXOPA048I   TO WS-DEALER-NBR.               01970000
+019800      MOVE WS-DEALER-NBR          TO WS-CA-DEALER-NBR.            01980000
+019900                                                                  01990000
+020000      IF WS-DEALER-NBR NOT NUMERIC                                02000000
+020100          SET WS-MSG-PRESENT TO TRUE                              02010000
+020200          MOVE 'DEALER NUMBER MUST BE NUMERIC' TO WS-MSG-TEXT     02020000
+020300          GO TO 2000-EXIT                                         02030000
+020400      END-IF.                                                     02040000
+020500                                                                  02050000
+020600      PERFORM 2100-VALIDATE-DEALER THRU 2100-EXIT.                02060000
+020700                                                                  02070000
+020800      IF WS-DEALER-NOT-FOUND                                      02080000
+020900          SET WS-MSG-PRESENT TO TRUE                              02090000
+021000          MOVE 'DEALER NOT ON FILE - RE-ENTER' TO WS-MSG-TEXT     02100000
+021100          GO TO 2000-EXIT                                         02110000
+021200      END-IF.                                                     02120000
+021300                                                                  02130000
+021400      PERFORM 2200-QUEUE-REQUEST THRU 2200-EXIT.                  02140000
+021500                                                                  02150000
+021600      SET WS-MSG-PRESENT TO TRUE.                                 02160000
+021700      IF WS-REQUEST-DUPLICATE                                     02170000
+021800          STRING 'DEALER ' WS-DEALER-NBR                          02180000
+021900                 ' IS ALREADY FLAGGED FOR REPRINT'                02190000
+022000                 DELIMITED BY SIZE INTO WS-MSG-TEXT               02200000
+022100      ELSE                                                        02210000
+022200          STRING 'DEALER ' WS-DEALER-NBR ' FLAGGED FOR REPRINT'   02220000
+022300                 DELIMITED BY SIZE INTO WS-MSG-TEXT               02230000
+022400      END-IF.                                                     02240000
+022500                                                                  02250000
+022600  2000-EXIT. EXIT.                                                02260000
+022700/**************************************************************** 02270000
+022800**  CONFIRM THE DEALER NUMBER KEYED IS A REAL DEALER BEFORE IT  * 02280000
+022900**  IS QUEUED FOR REPRINT.                                      * 02290000
+023000***************************************************************** 02300000
+023100  2100-VALIDATE-DEALER.                                           02310000
+023200                                                                  02320000
+023300      INITIALIZE MXWW20-WORK-AREA.                                02330000
+023400      MOVE WS-DEALER-NBR           TO MXWW20-DLR-NBR.             02340000
+023500                                                                  02350000
+023600      CALL WS-DEALER-VALIDATE-PGM USING MXWW20-WORK-AREA.         02360000
+023700                                                                  02370000
+023800      IF MXWW20-DLR-FOUND                                         02380000
+023900          SET WS-DEALER-FOUND      TO TRUE                        02390000
+024000      ELSE                                                        02400000
+024100          SET WS-DEALER-NOT-FOUND  TO TRUE                        02410000
+024200      END-IF.                                                     02420000
+024300                                                                  02430000
+024400  2100-EXIT. EXIT.                                                02440000
+024500/**************************************************************** 02450000
+024600**  WRITE A RECORD TO DLRREQ-FILE SO MXBPA049 CAN PICK IT UP    * 02460000
+024700**  AND ADD IT TO THE NEXT REPRINT-FILE BUILT FOR MXBPA047.    *  02470000
+024800**  DLRREQ-FILE IS KEYED BY DEALER NUMBER, SO A DEALER ALREADY *  02480000
+024900**  QUEUED FROM AN EARLIER REQUEST IS REPORTED BACK AS A       *  02490000
+025000**  DUPLICATE RATHER THAN BEING QUEUED A SECOND TIME.          *  02500000
+025100***************************************************************** 02510000
+025200  2200-QUEUE-REQUEST.                                             02520000
+025300                                                                  02530000
+025400      INITIALIZE DLRREQ-REC.                                      02540000
+025500      MOVE WS-DEALER-NBR           TO DLRREQ-DLR-NBR.             02550000
+025600      MOVE EIBDATE                 TO DLRREQ-DATE.                02560000
+025700      MOVE EIBTIME                 TO DLRREQ-TIME.                02570000
+025800      MOVE EIBTRMID                TO DLRREQ-TERM-ID.             02580000
+025900                                                                  02590000
+026000      EXEC CICS WRITE FILE('DLRREQ')                              02600000
+026100          FROM(DLRREQ-REC)                                        02610000
+026200          RIDFLD(WS-DEALER-NBR)                                   02620000
+026300          RESP(WS-CICS-RESP)                                      02630000
+026400      END-EXEC.                                                   02640000
+026500                                                                  02650000
+026600      IF WS-CICS-RESP = DFHRESP(DUPREC)                           02660000
+026700         OR WS-CICS-RESP = DFHRESP(DUPKEY)                        02670000
+026800          SET WS-REQUEST-DUPLICATE      TO TRUE                   02680000
+026900      ELSE                                                        02690000
+027000          SET WS-REQUEST-NOT-DUPLICATE  TO TRUE                   02700000
+027100      END-IF.                                                     02710000
+027200                                                                  02720000
+027300  2200-EXIT. EXIT.                                                02730000
+027400/**************************************************************** 02740000
+027500**  END THE REPRINT REQUEST TRANSACTION.                        * 02750000
+027600***************************************************************** 02760000
+027700  9000-END-SESSION.                                               02770000
+027800                                                                  02780000
+027900      EXEC CICS SEND TEXT                                         02790000
+028000          FROM(WS-GOODBYE-TEXT)                                   02800000
+028100          LENGTH(LENGTH OF WS-GOODBYE-TEXT)                       02810000
+028200          ERASE                                                   02820000
+028300          FREEKB                                                  02830000
+028400      END-EXEC.                                                   02840000
+028500                                                                  02850000
+028600      EXEC CICS RETURN                                            02860000
+028700      END-EXEC.                                                   02870000
+028800                                                                  02880000
+028900  9000-EXIT. EXIT.                                                02890000
