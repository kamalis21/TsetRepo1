@@ -64,9 +64,23 @@
 012800     SELECT REPRINT-FILE                                          01280000
 012900            ASSIGN TO UT-S-MXA047I2.                              01290000
 013000                                                                  01300000
+      * FGTN-198 - S
+      * CHECKPOINT-FILE RECORDS THE LAST DEALER FULLY COMPLETED THIS
+      * RUN, ONE RECORD PER DEALER, SO A RESTART RUN CAN BE GIVEN THE
+      * OUTPUT OF THIS RUN AS ITS INPUT AND PICK UP WHERE IT LEFT OFF.
+           SELECT CHECKPOINT-FILE
+                  ASSIGN TO UT-S-MXA047I3.
+      * FGTN-198 - E
 013100     SELECT XEROX-OUTFILE                                         01310000
 013200            ASSIGN TO UT-S-MXA047X1.                              01320000
 013300                                                                  01330000
+      * FGTN-202 - S
+      * EMAIL-OUTFILE CARRIES ONE RECORD PER SHAW DEALER WHOSE REP
+      * EMAIL ADDRESS WAS FOUND, FOR PICKUP BY THE DOWNSTREAM ELECTRONIC
+      * (EMAIL/PDF) STATEMENT DELIVERY JOB THAT FOLLOWS THIS STEP.
+           SELECT EMAIL-OUTFILE
+                  ASSIGN TO UT-S-MXA047E1.
+      * FGTN-202 - E
 013400 DATA DIVISION.                                                   01340000
 013500 FILE SECTION.                                                    01350000
 013600 FD  CREDIT-INFILE                                                01360000
@@ -86,6 +100,16 @@
 014700     DATA RECORD IS REPRINT-REC.                                  01470000
 014800 01  REPRINT-REC                         PIC X(80).               01480000
 014900                                                                  01490000
+      * FGTN-198 - S
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CHECKPOINT-DLR-NBR          PIC S9(09) COMP-3.
+           05  FILLER                      PIC X(76).
+      * FGTN-198 - E
 015000 FD  XEROX-OUTFILE                                                01500000
 015100     RECORDING MODE IS V                                          01510000
 015200     LABEL RECORDS ARE STANDARD                                   01520000
@@ -105,16 +129,33 @@
 016400 01  XEROX-REC-D05                       PIC X(53).               01640000
 016500 01  XEROX-REC-H06                       PIC X(79).               01650000
 016600 01  XEROX-REC-H07                       PIC X(102).              01660000
-016700 01  XEROX-REC-D07                       PIC X(68).               01670000
-016800 01  XEROX-REC-D08                       PIC X(67).               01680000
+      * FGTN-204 - S
+016700 01  XEROX-REC-D07                       PIC X(71).               01670000
+      * FGTN-204 - E
+      * FGTN-204 - S
+016800 01  XEROX-REC-D08                       PIC X(70).               01680000
+      * FGTN-204 - E
 016800**** P0516718 S                                                   01680100
 016800 01  XEROX-REC-D09                       PIC X(68).               01680200
 016800**** P0516718 E                                                   01680210
-016900 01  XEROX-REC-D17                       PIC X(67).               01690000
+      * FGTN-204 - S
+016900 01  XEROX-REC-D17                       PIC X(70).               01690000
+      * FGTN-204 - E
 016901*** 03.857 S                                                      01690100
 016910 01  XEROX-REC-D18                       PIC X(293).              01691000
 016920*** 03.857 S                                                      01692000
 017000 01  XEROX-REC-ZZZ                       PIC X(03).               01700000
+      * FGTN-202 - S
+       FD  EMAIL-OUTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EMAIL-REC.
+       01  EMAIL-REC.
+           05  EMAIL-REC-DLR-NBR           PIC S9(09) COMP-3.
+           05  EMAIL-REC-ADDRESS           PIC X(48).
+           05  FILLER                      PIC X(27).
+      * FGTN-202 - E
 017100 EJECT                                                            01710000
 017200 WORKING-STORAGE SECTION.                                         01720000
 017300****************************************************************  01730000
@@ -124,8 +165,15 @@
 017700     05  WS-REPRINT-REC-ITEM OCCURS 11 TIMES.                     01770000
 017800         10  WS-REPRINT-DLR-INP PIC  X(06).                       01780000
 017900         10  FILLER             PIC  X(01).                       01790000
+      * FGTN-196 - S
+      * THE REPRINT-FILE MAY NOW CONTAIN AS MANY 80-BYTE RECORDS AS
+      * ARE NEEDED (11 DEALER NUMBERS PER RECORD) INSTEAD OF JUST ONE,
+      * SO WS-REPRINT-DLR-TABLE IS SIZED TO MATCH WS-REPRINT-MAX-DLRS
+      * RATHER THAN A SINGLE RECORD'S WORTH OF ENTRIES.
+           05  WS-REPRINT-MAX-DLRS    PIC S9(04) COMP VALUE +500.
+      * FGTN-196 - E
 018000 01  WS-REPRINT-DLR-TABLE.                                        01800000
-018100     05  WS-REPRINT-DLR-ITEM OCCURS 11 TIMES.                     01810000
+018100     05  WS-REPRINT-DLR-ITEM OCCURS 500 TIMES.                    01810000
 018200         10  WS-REPRINT-DLR     PIC S9(09) COMP.                  01820000
 018300 01  WS-MISC-VARS.                                                01830000
 018400     05  WS-DB2DATE-ALL-ZEROES  PIC  X(10) VALUE '0000000000'.    01840000
@@ -142,7 +190,27 @@
 019200     05  SUB3                   PIC S9(04) COMP VALUE ZEROES.     01920000
 019300     05  SUB4                   PIC S9(04) COMP VALUE ZEROES.     01930000
 019400     05  MAX-SUB                PIC S9(04) COMP VALUE ZEROES.     01940000
+      * FGTN-196 - S
+           05  SUB5                   PIC S9(04) COMP VALUE ZEROES.
+           05  WS-REPRINT-REC-CNT     PIC S9(04) COMP VALUE ZEROES.
+      * FGTN-196 - E
+      * FGTN-200 - S
+           05  WS-REPRINT-REJECT-CNT  PIC S9(04) COMP VALUE ZEROES.
+           05  WS-REPRINT-INVALID-CNT PIC S9(04) COMP VALUE ZEROES.
+      * FGTN-200 - E
+      * FGTN-201 - S
+           05  WS-REP-LOOKUP-FAIL-CNT PIC S9(04) COMP VALUE ZEROES.
+      * FGTN-201 - E
+      * FGTN-203 - S
+           05  WS-LANG-TEXT-GAP-CNT   PIC S9(04) COMP VALUE ZEROES.
+      * FGTN-203 - E
+      * FGTN-204 - S
+           05  WS-CURRENCY-GAP-CNT    PIC S9(04) COMP VALUE ZEROES.
+      * FGTN-204 - E
 019500     05  WS-CURRENT-DLR         PIC S9(09) COMP VALUE ZEROES.     01950000
+      * FGTN-198 - S
+           05  WS-RESTART-DLR         PIC S9(09) COMP VALUE ZEROES.
+      * FGTN-198 - E
 019600     05  WS-DLR-CNTL-ENT        PIC S9(04) COMP.                  01960000
 019700     05  WS-CURRENT-DIST-NAME   PIC  X(35) VALUE SPACES.          01970000
 019800     05  WS-CURRENT-MFG-NAME    PIC  X(35) VALUE SPACES.          01980000
@@ -150,6 +218,9 @@
 020000     05  WS-CURRENT-APPLIED-DATE                                  02000000
 020100                                PIC  X(10) VALUE SPACES.          02010000
 020200     05  WS-CURR-LANG-IND       PIC  X(06) VALUE SPACES.          02020000
+      * FGTN-204 - S
+           05  WS-CURR-CURRENCY-CODE  PIC  X(03) VALUE SPACES.
+      * FGTN-204 - E
 020300     05  WS-HOLD-BILL-DATE      PIC  X(10).                       02030000
 020400     05  WS-NUM-STAR            PIC *(8)9  VALUE ZEROS.           02040000
 020500     05  WS-STAR-CNT            PIC S9(4)  VALUE +0 COMP.         02050000
@@ -267,6 +338,9 @@
 030400     05  WS-D07-APPLIED-AMT     PIC ---,---,--9.99                03040000
 030500                                          VALUE ZEROES.           03050000
 030600     05  WS-D07-CHARGE-TYPE     PIC X(04) VALUE SPACES.           03060000
+      * FGTN-204 - S
+           05  WS-D07-CURRENCY-CODE   PIC X(03) VALUE SPACES.
+      * FGTN-204 - E
 030700*** DATA 8 LINE                                                   03070000
 030800 01  WS-XEROX-D08-LINE.                                           03080000
 030900     05  FILLER                 PIC X(03) VALUE 'D08'.            03090000
@@ -275,6 +349,9 @@
 031000                                          VALUE ZEROES.           03100200
 031100     05  WS-D08-APPLIED-AMT-X   REDEFINES                         03110000
 031300         WS-D08-APPLIED-AMT     PIC X(14).                        03130000
+      * FGTN-204 - S
+           05  WS-D08-CURRENCY-CODE   PIC X(03) VALUE SPACES.
+      * FGTN-204 - E
 027800**** P0516718 S                                                   03140100
 030800 01  WS-XEROX-D09-LINE.                                           03140200
 030900     05  FILLER                 PIC X(03) VALUE 'D09'.            03140210
@@ -288,6 +365,9 @@
 031800     05  WS-D17-LITERAL         PIC X(50) VALUE SPACES.           03180000
 031900     05  WS-D17-APPLIED-AMT     PIC ---,---,--9.99                03190000
 031901                                          VALUE ZEROES.           03190100
+      * FGTN-204 - S
+           05  WS-D17-CURRENCY-CODE   PIC X(03) VALUE SPACES.
+      * FGTN-204 - E
 031910*** 03.857 S-  DATA 18 LINE                                       03191000
 031920 01  WS-XEROX-D18-LINE.                                           03192000
 031930     05  FILLER                 PIC X(03) VALUE 'D18'.            03193000
@@ -311,6 +391,14 @@
 033200     05  REPRINT-FILE-FLAG           PIC X(01) VALUE SPACE.       03320000
 033300         88 EOF-REPRINT-FILE         VALUE 'Y'.                   03330000
 033400                                                                  03340000
+      * FGTN-198 - S
+           05  CHECKPOINT-FILE-FLAG       PIC X(01) VALUE SPACE.
+               88 EOF-CHECKPOINT-FILE     VALUE 'Y'.
+
+           05  WS-RESTART-FLAG            PIC X(01) VALUE 'N'.
+               88  WS-RESTART-MODE        VALUE 'Y'.
+               88  WS-NO-RESTART          VALUE 'N'.
+      * FGTN-198 - E
 033500     05  WS-REPRINT-FLAG             PIC X(01) VALUE 'N'.         03350000
 033600         88 WS-CREDIT-REPRINT        VALUE 'Y'.                   03360000
 033700         88 WS-NO-CREDIT-REPRINT     VALUE 'N'.                   03370000
@@ -347,6 +435,11 @@
                88  REP-EMAIL-FOUND         VALUE 'Y'.
                88  REP-EMAIL-NOTFOUND      VALUE 'N'.
       * FGTN-195 - E
+      * FGTN-196 - S
+           05  WS-REPRINT-MATCH-SW         PIC X(01) VALUE 'N'.
+               88  REPRINT-MATCH-FOUND     VALUE 'Y'.
+               88  NO-REPRINT-MATCH        VALUE 'N'.
+      * FGTN-196 - E
 036000*                                                                 03600000
 036100****************************************************************  03610000
 036200*    COUNTERS & TOTALS                                         *  03620000
@@ -355,6 +448,19 @@
 036500                                                                  03650000
 036600     05  TOT-CREDIT-MEMO           PIC S9(09)V99 VALUE ZEROES.    03660000
 036700     05  TOT-CREDIT-DLR            PIC S9(09)V99 VALUE ZEROES.    03670000
+      * FGTN-197 - S
+      * WS-RUN-PRINTED-TOTAL ACCUMULATES EVERY DEALER GRAND-TOTAL AMOUNT
+      * ACTUALLY WRITTEN TO THE XEROX FILE FOR THE ENTIRE RUN.
+      * WS-GL-APPLIED-TOTAL IS THE INDEPENDENT APPLIED-CREDIT TOTAL FOR
+      * THE SAME PROC-DATE, SUMMED DIRECTLY FROM THE GENERAL LEDGER SIDE
+      * (VWMJ097) RATHER THAN FROM ANYTHING THIS PROGRAM ITSELF HAS
+      * ACCUMULATED.  9900-TERMINATE CROSS-FOOTS THE TWO BEFORE RELEASING
+      * THE PRINT FILE.
+           05  WS-GL-APPLIED-TOTAL   PIC S9(09)V99 VALUE ZEROES.
+           05  WS-GL-TOTAL-IND       PIC S9(04)    COMP VALUE ZEROES.
+           05  WS-RUN-PRINTED-TOTAL  PIC S9(09)V99 VALUE ZEROES.
+           05  WS-RECON-DIFF         PIC S9(09)V99 VALUE ZEROES.
+      * FGTN-197 - E
 036800     05  ACCUM-CHARGES             PIC S9(11)V99 VALUE ZEROES.    03680000
 036900                                                                  03690000
 037000****************************************************************  03700000
@@ -433,6 +539,15 @@
 044300          INCLUDE VWMCTUPD                                        04430000
 044400     END-EXEC.                                                    04440000
 044500                                                                  04450000
+      * FGTN-197 - S
+      * VWMJ097 IS THE GENERAL LEDGER SIDE'S APPLIED-CREDIT TABLE, USED
+      * AT 9900-TERMINATE TO INDEPENDENTLY RECONCILE THE GRAND TOTAL
+      * THIS RUN ACTUALLY PRINTED AGAINST WHAT THE LEDGER SHOWS WAS
+      * APPLIED FOR THE SAME PROC-DATE.
+           EXEC SQL
+                INCLUDE VWMJ097
+           END-EXEC.
+      * FGTN-197 - E
       * FGTN-195 - S
            EXEC SQL
                 INCLUDE VWMCU00
@@ -486,7 +601,9 @@
 047800                                                                  04780000
 047900     OPEN INPUT  CREDIT-INFILE                                    04790000
 048000                 REPRINT-FILE                                     04800000
-048100          OUTPUT XEROX-OUTFILE.                                   04810000
+      * FGTN-198 - S
+                  CHECKPOINT-FILE.
+      * FGTN-198 - E
 048200                                                                  04820000
 048300     SET  MXBW510-FIRST-TIME         TO TRUE.                     04830000
 048400     MOVE 'N'                        TO MXBW510-EOJ-FLAG.         04840000
@@ -505,12 +622,43 @@
 049700     ELSE                                                         04970000
 049800         PERFORM 8600-LOAD-REPRINT-TABLE THRU 8600-EXIT           04980000
 049900         DISPLAY 'REPRINT PROCESSING'                             04990000
-050000         DISPLAY 'REPRINT DEALERS = '                             05000000
-050100         DISPLAY WS-REPRINT-REC-LAYOUT                            05010000
+050000         DISPLAY 'REPRINT DEALERS REQUESTED = ' MAX-SUB            05000000
+      * FGTN-200 - S
+           IF WS-REPRINT-REJECT-CNT > ZERO
+               DISPLAY 'REPRINT DEALERS DROPPED (TABLE FULL) = '
+                        WS-REPRINT-REJECT-CNT
+           END-IF
+           IF WS-REPRINT-INVALID-CNT > ZERO
+               DISPLAY 'REPRINT DEALERS DROPPED (INVALID) = '
+                        WS-REPRINT-INVALID-CNT
+           END-IF
+      * FGTN-200 - E
 050200     END-IF.                                                      05020000
 050300                                                                  05030000
 050400     CLOSE REPRINT-FILE.                                          05040000
 050500                                                                  05050000
+      * FGTN-198 - S
+      * DETERMINE WHETHER THIS IS A RESTART OF A PRIOR RUN THAT DID
+      * NOT COMPLETE.  IF THE CHECKPOINT-FILE FROM THE PRIOR RUN
+      * CONTAINS ANY DEALERS, THIS RUN SKIPS EVERY DEALER ALREADY
+      * COMPLETED AND PICKS UP WITH THE NEXT ONE ON THE EXTRACT.
+           PERFORM 8700-LOAD-CHECKPOINT THRU 8700-EXIT.
+
+           IF WS-RESTART-MODE
+               DISPLAY 'RESTART PROCESSING'
+               DISPLAY 'LAST DEALER COMPLETED = ' WS-RESTART-DLR
+      * THE EARLIER, INTERRUPTED RUN ALREADY WROTE STATEMENTS/EMAILS
+      * FOR DEALERS UP TO WS-RESTART-DLR, SO THIS RUN EXTENDS THOSE
+      * FILES RATHER THAN OPENING THEM OUTPUT, WHICH WOULD TRUNCATE
+      * WHAT THE EARLIER RUN ALREADY PRODUCED.
+               OPEN EXTEND XEROX-OUTFILE
+                           EMAIL-OUTFILE
+           ELSE
+               OPEN OUTPUT XEROX-OUTFILE
+                           EMAIL-OUTFILE
+           END-IF.
+      * FGTN-198 - E
+
 050600     PERFORM 8000-READ-INPUT THRU 8000-EXIT                       05060000
 050700         UNTIL (MXAW21-SK-RECORD-TYPE = '00' AND                  05070000
 050800               MXAW21-SK-RECORD-TYPE-SEQ = 01)                    05080000
@@ -597,14 +745,34 @@
 058700         MOVE 37                 TO TABLE-ENTRY-WANTED            05870000
 058800         MOVE WS-CURR-LANG-IND   TO MXCW021-LANG-CODE             05880000
 058900         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         05890000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 059000         MOVE MXCW021-LANG-TEXT  TO WS-D17-LITERAL                05900000
 059100         MOVE TOT-CREDIT-DLR     TO WS-D17-APPLIED-AMT            05910000
+      * FGTN-197 - S
+           ADD  TOT-CREDIT-DLR     TO WS-RUN-PRINTED-TOTAL
+      * FGTN-197 - E
 059200         MOVE ZEROES             TO TOT-CREDIT-DLR                05920000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D17-CURRENCY-CODE
+      * FGTN-204 - E
 059300         WRITE XEROX-REC-D17                                      05930000
 059400             FROM WS-XEROX-D17-LINE                               05940000
 059410         PERFORM 1600-WRITE-D18 THRU 1600-EXIT                    05941000
 059500         SET  NO-T02-WRITTEN     TO TRUE                          05950000
 059600         SET NO-DTL-HDGS-WRITTEN TO TRUE                          05960000
+      * FGTN-198 - S
+      * CHECKPOINT THE DEALER JUST COMPLETED SO A RESTART RUN CAN SKIP
+      * IT.  WS-CURRENT-DLR IS ZERO THE FIRST TIME THROUGH, BEFORE ANY
+      * DEALER HAS ACTUALLY BEEN COMPLETED, SO THERE IS NOTHING TO
+      * CHECKPOINT YET.
+           IF WS-CURRENT-DLR > ZERO
+               INITIALIZE CHECKPOINT-REC
+               MOVE WS-CURRENT-DLR TO CHECKPOINT-DLR-NBR
+               WRITE CHECKPOINT-REC
+           END-IF
+      * FGTN-198 - E
 059700     END-IF.                                                      05970000
 059800                                                                  05980000
 059900* CHECK THE RECORD CODES FOR PROCESSING.                       *  05990000
@@ -631,6 +799,9 @@
 062000         MOVE 8                  TO TABLE-ENTRY-WANTED            06200000
 062100         MOVE WS-CURR-LANG-IND   TO MXCW021-LANG-CODE             06210000
 062200         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         06220000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 062300         MOVE MXCW021-LANG-TEXT  TO WS-H05-LITERAL                06230000
 062400         WRITE XEROX-REC-H05                                      06240000
 062500             FROM WS-XEROX-H05-LINE                               06250000
@@ -699,6 +870,9 @@
 068800         MOVE 9                       TO TABLE-ENTRY-WANTED       06880000
 068900         MOVE WS-CURR-LANG-IND        TO MXCW021-LANG-CODE        06890000
 069000         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         06900000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 069100         MOVE MXCW021-LANG-TEXT       TO WS-H06-LITERAL-1         06910000
 069200         MOVE MXAW21-0101-DIST-NAME   TO WS-CURRENT-DIST-NAME     06920000
 069300         MOVE SPACES                  TO WS-CURRENT-MFG-NAME      06930000
@@ -714,6 +888,9 @@
 070300         MOVE 11                        TO TABLE-ENTRY-WANTED     07030000
 070400         MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE      07040000
 070500         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         07050000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 070600         MOVE MXCW021-LANG-TEXT         TO WS-H06-LITERAL-2       07060000
 070700         MOVE MXAW21-0103-CREDIT-NBR    TO WS-CURRENT-CREDIT-MEMO 07070000
 070800                                           WS-H06-CREDIT-MEMO     07080000
@@ -721,6 +898,9 @@
 071000         MOVE 12                        TO TABLE-ENTRY-WANTED     07100000
 071100         MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE      07110000
 071200         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         07120000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 071300         MOVE MXCW021-LANG-TEXT         TO WS-H06-LITERAL-3       07130000
 071400* RIS 00.636 START                                                07140000
 071500         MOVE 8                         TO MXWW31-FIELD-LENGTH    07150000
@@ -771,6 +951,9 @@
 075200            MOVE 45                 TO TABLE-ENTRY-WANTED         07520260
 075200            MOVE WS-CURR-LANG-IND   TO MXCW021-LANG-CODE          07520270
 075200            PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT      07520280
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 075200            MOVE MXCW021-LANG-TEXT  TO WS-H06-LITERAL-31          07520290
 075200            MOVE MXAW21-0103-ORG-CREDIT-MEMO                      07520291
 075200                                    TO WS-H06-ORG-CREDIT-MEMO     07520292
@@ -794,6 +977,9 @@
 076500         MOVE MXAW21-0200-SERIAL-NBR TO WS-D07-SERIAL-NBR         07650000
 076600         MOVE MXAW21-0200-APPLIED-AMT TO WS-D07-APPLIED-AMT       07660000
 076700         MOVE SPACES                  TO WS-D07-CHARGE-TYPE       07670000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D07-CURRENCY-CODE
+      * FGTN-204 - E
 076800         WRITE XEROX-REC-D07                                      07680000
 076900             FROM WS-XEROX-D07-LINE                               07690000
 075500**** P0516718 S                                                   07690400
@@ -804,6 +990,9 @@
 075500            MOVE 46                 TO TABLE-ENTRY-WANTED         07690900
 075500            MOVE WS-CURR-LANG-IND   TO MXCW021-LANG-CODE          07691000
 075500            PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT      07691100
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 075500            MOVE MXCW021-LANG-TEXT  TO WS-D09-LITERAL             07691200
 075500            MOVE MXAW21-0200-ORG-INV-NO                           07691300
 075500                                    TO WS-D09-ORGINV-NO           07691400
@@ -865,6 +1054,9 @@
 082100                                                                  08210000
 082200         MOVE ACCUM-CHARGES             TO WS-D07-APPLIED-AMT     08220000
 082300                                                                  08230000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D07-CURRENCY-CODE
+      * FGTN-204 - E
 082400         WRITE XEROX-REC-D07                                      08240000
 082500             FROM WS-XEROX-D07-LINE                               08250000
 082600                                                                  08260000
@@ -876,8 +1068,14 @@
 083200         MOVE 32                        TO TABLE-ENTRY-WANTED     08320000
 083300         MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE      08330000
 083400         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         08340000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 083500         MOVE MXCW021-LANG-TEXT         TO WS-D08-CM-TYPE         08350000
 083600         MOVE MXAW21-0400-APPLIED-AMT   TO WS-D08-APPLIED-AMT     08360000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D08-CURRENCY-CODE
+      * FGTN-204 - E
 083700         WRITE XEROX-REC-D08                                      08370000
 083800             FROM WS-XEROX-D08-LINE                               08380000
 083900                                                                  08390000
@@ -889,8 +1087,14 @@
 084500         MOVE 33                        TO TABLE-ENTRY-WANTED     08450000
 084600         MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE      08460000
 084700         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         08470000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 084800         MOVE MXCW021-LANG-TEXT         TO WS-D08-CM-TYPE         08480000
 084900         MOVE MXAW21-0400-APPLIED-AMT   TO WS-D08-APPLIED-AMT     08490000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D08-CURRENCY-CODE
+      * FGTN-204 - E
 085000         WRITE XEROX-REC-D08                                      08500000
 085100             FROM WS-XEROX-D08-LINE                               08510000
 085200                                                                  08520000
@@ -902,8 +1106,14 @@
 085800         MOVE 34                        TO TABLE-ENTRY-WANTED     08580000
 085900         MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE      08590000
 086000         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         08600000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 086100         MOVE MXCW021-LANG-TEXT         TO WS-D08-CM-TYPE         08610000
 086200         MOVE MXAW21-0400-APPLIED-AMT   TO WS-D08-APPLIED-AMT     08620000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D08-CURRENCY-CODE
+      * FGTN-204 - E
 086300         WRITE XEROX-REC-D08                                      08630000
 086400             FROM WS-XEROX-D08-LINE                               08640000
 086500                                                                  08650000
@@ -915,10 +1125,38 @@
 087100         MOVE 35                        TO TABLE-ENTRY-WANTED     08710000
 087200         MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE      08720000
 087300         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         08730000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 087400         MOVE MXCW021-LANG-TEXT         TO WS-D08-CM-TYPE         08740000
 087500         MOVE MXAW21-0400-APPLIED-AMT   TO WS-D08-APPLIED-AMT     08750000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D08-CURRENCY-CODE
+      * FGTN-204 - E
 087600         WRITE XEROX-REC-D08                                      08760000
 087700             FROM WS-XEROX-D08-LINE                               08770000
+      * FGTN-199 - S
+      * CREDIT MEMO APPLIED TO AN ELECTRONIC (ACH) REFUND.  ENTRY 47 OF
+      * THE MXLTA047 LANGUAGE TABLE MUST BE LOADED WITH THE LITERAL FOR
+      * THIS NEW CATEGORY BY THE USUAL TABLE-MAINTENANCE PROCESS.
+           WHEN '04' ALSO 05
+               ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
+                                              TOT-CREDIT-DLR
+      **       ** 'ELECTRONIC REFUND - ACH'
+               MOVE 47                        TO TABLE-ENTRY-WANTED
+               MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE
+               PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
+               MOVE MXCW021-LANG-TEXT         TO WS-D08-CM-TYPE
+               MOVE MXAW21-0400-APPLIED-AMT   TO WS-D08-APPLIED-AMT
+      * FGTN-204 - S
+               MOVE WS-CURR-CURRENCY-CODE     TO WS-D08-CURRENCY-CODE
+      * FGTN-204 - E
+               WRITE XEROX-REC-D08
+                   FROM WS-XEROX-D08-LINE
+      * FGTN-199 - E
 087800     END-EVALUATE.                                                08780000
 087900                                                                  08790000
 088000     IF TYPE-3-SW = 'Y'                                           08800000
@@ -938,6 +1176,9 @@
 089400     SET FIRST-DIST-OF-PAGE         TO TRUE.                      08940000
 089500     MOVE MXAW21-0001-DLR-NBR       TO WS-CURRENT-DLR.            08950000
 089600     MOVE MXAW21-SK-LANG-IND        TO WS-CURR-LANG-IND.          08960000
+      * FGTN-204 - S
+           PERFORM 1125-GET-CURRENCY-CODE    THRU 1125-EXIT.
+      * FGTN-204 - E
 089700* RIS 00.636 START                                                08970000
 089800     MOVE MXAW21-0001-DLR-CNTL-ENT  TO WS-DLR-CNTL-ENT.           08980000
 089900* RIS 00.636 END                                                  08990000
@@ -950,6 +1191,9 @@
 090600     MOVE 1                         TO TABLE-ENTRY-WANTED.        09060000
 090700     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         09070000
 090800     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            09080000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 090900     MOVE MXCW021-LANG-TEXT         TO WS-T01-TITLE-LIT.          09090000
 091000     WRITE XEROX-REC-T01                                          09100000
 091100         FROM WS-XEROX-T01-LINE.                                  09110000
@@ -957,6 +1201,9 @@
 091300     MOVE 2                         TO TABLE-ENTRY-WANTED.        09130000
 091400     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         09140000
 091500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            09150000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 091600     MOVE MXCW021-LANG-TEXT         TO WS-H01-LITERAL.            09160000
 091700     WRITE XEROX-REC-H01                                          09170000
 091800         FROM WS-XEROX-H01-LINE.                                  09180000
@@ -965,6 +1212,9 @@
 092100     MOVE 4                         TO TABLE-ENTRY-WANTED.        09210000
 092200     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         09220000
 092300     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            09230000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 092400     MOVE MXCW021-LANG-TEXT         TO WS-H03-LITERAL.            09240000
 092500     WRITE XEROX-REC-H03                                          09250000
 092600         FROM WS-XEROX-H03-LINE.                                  09260000
@@ -1024,6 +1274,30 @@
 098000     CALL WS-FORM-DETERMINE-PGM USING MXWW26-WORK-AREA.           09800000
 098100                                                                  09810000
 098200 1120-EXIT. EXIT.                                                 09820000
+      * FGTN-204 - S
+      /***************************************************************
+      *  DERIVE THE CURRENCY CODE FOR THE DEALER'S COUNTRY, TO BE
+      *  PRINTED NEXT TO THE APPLIED-AMOUNT COLUMNS ON THE STATEMENT.
+      ****************************************************************
+       1125-GET-CURRENCY-CODE.
+
+           EVALUATE MXAW21-SK-COUNTRY-CODE
+               WHEN 'USA '
+                   MOVE 'USD'              TO WS-CURR-CURRENCY-CODE
+               WHEN 'CAN '
+                   MOVE 'CAD'              TO WS-CURR-CURRENCY-CODE
+               WHEN 'MEX '
+                   MOVE 'MXN'              TO WS-CURR-CURRENCY-CODE
+               WHEN OTHER
+                   MOVE SPACES             TO WS-CURR-CURRENCY-CODE
+                   ADD  +1                 TO WS-CURRENCY-GAP-CNT
+                   DISPLAY '*** NO CURRENCY CODE MAPPED FOR COUNTRY ***'
+                   DISPLAY 'COUNTRY CODE: ' MXAW21-SK-COUNTRY-CODE
+                   DISPLAY 'DEALER NUMBER: ' MXAW21-0001-DLR-NBR
+           END-EVALUATE.
+
+       1125-EXIT. EXIT.
+      * FGTN-204 - E
 098300/***************************************************************  09830000
 098400*  WRITE OUT THE TRIPLE ZERO RECORD                            *  09840000
 098500****************************************************************  09850000
@@ -1102,6 +1376,9 @@
 105800     MOVE 5                         TO TABLE-ENTRY-WANTED.        10580000
 105900     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         10590000
 106000     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            10600000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 106100     MOVE MXCW021-LANG-TEXT         TO WS-H03-LITERAL.            10610000
 106200     WRITE XEROX-REC-H03                                          10620000
 106300         FROM WS-XEROX-H03-LINE.                                  10630000
@@ -1119,6 +1396,9 @@
 107500     MOVE 6                         TO TABLE-ENTRY-WANTED.        10750000
 107600     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         10760000
 107700     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            10770000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 107800     MOVE MXCW021-LANG-TEXT         TO WS-H04-LITERAL.            10780000
 107900     WRITE XEROX-REC-H04                                          10790000
 108000         FROM WS-XEROX-H04-LINE.                                  10800000
@@ -1141,6 +1421,9 @@
            MOVE WS-COMPANY-NO             TO MXCW021-ENTITY-NO.
       * FGTN-195 - E
 108500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            10850000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 108600     MOVE MXCW021-LANG-TEXT         TO WS-H04-LITERAL.            10860000
 108700     WRITE XEROX-REC-H04                                          10870000
 108800         FROM WS-XEROX-H04-LINE.                                  10880000
@@ -1156,6 +1439,11 @@
                                               TO WS-D04-DLR-REP-NAME
               ELSE
                  MOVE SPACES                  TO WS-D04-DLR-REP-NAME
+      * FGTN-201 - S
+                 ADD +1 TO WS-REP-LOOKUP-FAIL-CNT
+                 DISPLAY '*** SHAW REP NAME NOT FOUND ***'
+                 DISPLAY 'DEALER NUMBER: ' MXAW21-SK-DLR-NBR
+      * FGTN-201 - E
               END-IF
 
       * POPULATE EMAIL ADDRESS
@@ -1169,8 +1457,21 @@
                  COMPUTE WS-EMAIL-LEN  = CHAR-DATA-LEN - 3
                  MOVE CHAR-DATA-TEXT(4:WS-EMAIL-LEN)
                                               TO WS-D04-DLR-REP-PHONE
+      * FGTN-202 - S
+      * ALSO QUEUE THIS DEALER FOR ELECTRONIC (EMAIL/PDF) DELIVERY, IN
+      * ADDITION TO THE STATEMENT PRINTED ON THE XEROX FILE ABOVE.
+                 INITIALIZE EMAIL-REC
+                 MOVE MXAW21-SK-DLR-NBR       TO EMAIL-REC-DLR-NBR
+                 MOVE WS-D04-DLR-REP-PHONE    TO EMAIL-REC-ADDRESS
+                 WRITE EMAIL-REC
+      * FGTN-202 - E
               ELSE
                  MOVE SPACE                   TO WS-D04-DLR-REP-PHONE
+      * FGTN-201 - S
+                 ADD +1 TO WS-REP-LOOKUP-FAIL-CNT
+                 DISPLAY '*** SHAW REP EMAIL NOT FOUND ***'
+                 DISPLAY 'DEALER NUMBER: ' MXAW21-SK-DLR-NBR
+      * FGTN-201 - E
               END-IF
            ELSE
       * FGTN-195 - E
@@ -1381,31 +1682,49 @@
 110800     MOVE 13                        TO TABLE-ENTRY-WANTED.        11080000
 110900     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11090000
 111000     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11100000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 111100     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-1.          11110000
 111200**       ** 'LINE'                                                11120000
 111300     MOVE 15                        TO TABLE-ENTRY-WANTED.        11130000
 111400     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11140000
 111500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11150000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 111600     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-2.          11160000
 111700**       ** 'MODEL'                                               11170000
 111800     MOVE 17                        TO TABLE-ENTRY-WANTED.        11180000
 111900     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11190000
 112000     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11200000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 112100     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-3.          11210000
 112200**       ** 'SERIAL'                                              11220000
 112300     MOVE 19                        TO TABLE-ENTRY-WANTED.        11230000
 112400     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11240000
 112500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11250000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 112600     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-4.          11260000
 112700**       ** 'APPLIED'                                             11270000
 112800     MOVE 21                        TO TABLE-ENTRY-WANTED.        11280000
 112900     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11290000
 113000     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11300000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 113100     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-5.          11310000
 113200**       ** 'CHARGE'                                              11320000
 113300     MOVE 23                        TO TABLE-ENTRY-WANTED.        11330000
 113400     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11340000
 113500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11350000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 113600     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-6.          11360000
 113700                                                                  11370000
 113800     WRITE XEROX-REC-H07                                          11380000
@@ -1416,31 +1735,49 @@
 114300     MOVE 14                        TO TABLE-ENTRY-WANTED.        11430000
 114400     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11440000
 114500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11450000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 114600     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-1.          11460000
 114700**       ** 'NO.'                                                 11470000
 114800     MOVE 16                        TO TABLE-ENTRY-WANTED.        11480000
 114900     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11490000
 115000     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11500000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 115100     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-2.          11510000
 115200**       ** 'NUMBER'                                              11520000
 115300     MOVE 18                        TO TABLE-ENTRY-WANTED.        11530000
 115400     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11540000
 115500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11550000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 115600     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-3.          11560000
 115700**       ** 'NUMBER'                                              11570000
 115800     MOVE 20                        TO TABLE-ENTRY-WANTED.        11580000
 115900     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11590000
 116000     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11600000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 116100     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-4.          11610000
 116200**       ** 'AMOUNT'                                              11620000
 116300     MOVE 22                        TO TABLE-ENTRY-WANTED.        11630000
 116400     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11640000
 116500     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11650000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 116600     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-5.          11660000
 116700**       ** 'TYPE'                                                11670000
 116800     MOVE 24                        TO TABLE-ENTRY-WANTED.        11680000
 116900     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11690000
 117000     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11700000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 117100     MOVE MXCW021-LANG-TEXT         TO WS-H07-LITERAL-6.          11710000
 117200                                                                  11720000
 117300     WRITE XEROX-REC-H07                                          11730000
@@ -1455,11 +1792,17 @@
 118200     MOVE 38                      TO TABLE-ENTRY-WANTED.          11820000
 118300     MOVE WS-CURR-LANG-IND        TO MXCW021-LANG-CODE.           11830000
 118400     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11840000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 118500     MOVE MXCW021-LANG-TEXT       TO WS-T02-TITLE-LIT-1.          11850000
 118600                                                                  11860000
 118700     MOVE 39                      TO TABLE-ENTRY-WANTED.          11870000
 118800     MOVE WS-CURR-LANG-IND        TO MXCW021-LANG-CODE.           11880000
 118900     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11890000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 119000     MOVE MXCW021-LANG-TEXT       TO WS-T02-TITLE-LIT-2.          11900000
 119100                                                                  11910000
 119200     WRITE XEROX-REC-T02                                          11920000
@@ -1482,30 +1825,45 @@
 119557     MOVE WS-DLR-CNTL-ENT           TO MXCW021-ENTITY-NO.         11955700
 119558     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11955800
 119559     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11955900
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 119560     MOVE MXCW021-LANG-TEXT         TO WS-D18-LITERAL1.           11956000
 119561                                                                  11956100
 119562     MOVE 41                        TO TABLE-ENTRY-WANTED.        11956200
 119563     MOVE WS-DLR-CNTL-ENT           TO MXCW021-ENTITY-NO.         11956300
 119564     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11956400
 119565     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11956500
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 119566     MOVE MXCW021-LANG-TEXT         TO WS-D18-LITERAL2.           11956600
 119567                                                                  11956700
 119568     MOVE 42                        TO TABLE-ENTRY-WANTED.        11956800
 119569     MOVE WS-DLR-CNTL-ENT           TO MXCW021-ENTITY-NO.         11956900
 119570     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11957000
 119571     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11957100
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 119572     MOVE MXCW021-LANG-TEXT         TO WS-D18-LITERAL3.           11957200
 119573                                                                  11957300
 119574     MOVE 43                        TO TABLE-ENTRY-WANTED.        11957400
 119575     MOVE WS-DLR-CNTL-ENT           TO MXCW021-ENTITY-NO.         11957500
 119576     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11957600
 119577     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11957700
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 119578     MOVE MXCW021-LANG-TEXT         TO WS-D18-LITERAL4.           11957800
 119579                                                                  11957900
 119580     MOVE 44                        TO TABLE-ENTRY-WANTED.        11958000
 119581     MOVE WS-DLR-CNTL-ENT           TO MXCW021-ENTITY-NO.         11958100
 119582     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         11958200
 119583     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            11958300
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 119584     MOVE MXCW021-LANG-TEXT         TO WS-D18-LITERAL5.           11958400
 119585                                                                  11958500
 119586     WRITE XEROX-REC-D18                                          11958600
@@ -1521,8 +1879,14 @@
 120200     MOVE 36                        TO TABLE-ENTRY-WANTED.        12020000
 120300     MOVE WS-CURR-LANG-IND          TO MXCW021-LANG-CODE.         12030000
 120400     PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT.            12040000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 120500     MOVE MXCW021-LANG-TEXT         TO WS-D17-LITERAL.            12050000
 120600     MOVE TOT-CREDIT-MEMO           TO WS-D17-APPLIED-AMT.        12060000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE     TO WS-D17-CURRENCY-CODE.
+      * FGTN-204 - E
 120700     WRITE XEROX-REC-D17                                          12070000
 120800         FROM WS-XEROX-D17-LINE.                                  12080000
 120900                                                                  12090000
@@ -1567,18 +1931,31 @@
 124800         INTO MXAW21-CREDIT-GENERAL-RECORD                        12480000
 124900             AT END SET EOF-CREDIT-INFILE TO TRUE.                12490000
 125000                                                                  12500000
+      * FGTN-198 - S
+      * ON A RESTART RUN, SKIP EVERY DEALER ALREADY CHECKPOINTED AS
+      * COMPLETE ON THE PRIOR RUN.  THIS ASSUMES THE EXTRACT IS IN
+      * ASCENDING DEALER NUMBER SEQUENCE, AS THE REST OF THE PROGRAM
+      * ALREADY ASSUMES FOR DEALER-BREAK PROCESSING.  A REPRINT RUN
+      * (REQUEST 000) IS EXCLUDED: IT IS AN INDEPENDENT REQUEST FOR A
+      * SPECIFIC SET OF DEALERS, NOT A CONTINUATION OF THE NORMAL RUN
+      * THE CHECKPOINT-FILE BELONGS TO, SO A STALE CHECKPOINT LEFT BY
+      * AN EARLIER ABENDED NORMAL RUN MUST NOT CAUSE IT TO DROP ANY OF
+      * THE DEALERS THE OPERATOR EXPLICITLY REQUESTED.
+           IF NOT EOF-CREDIT-INFILE AND WS-RESTART-MODE
+                   AND WS-NO-CREDIT-REPRINT
+                   AND MXAW21-SK-DLR-NBR NOT > WS-RESTART-DLR
+               GO TO 8000-READ-AGAIN
+           END-IF.
+      * FGTN-198 - E
+
 125100     IF NOT EOF-CREDIT-INFILE AND WS-CREDIT-REPRINT               12510000
-125200         IF MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (1) OR             12520000
-125300            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (2) OR             12530000
-125400            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (3) OR             12540000
-125500            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (4) OR             12550000
-125600            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (5) OR             12560000
-125700            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (6) OR             12570000
-125800            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (7) OR             12580000
-125900            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (8) OR             12590000
-126000            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (9) OR             12600000
-126100            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (10) OR            12610000
-126200            MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (11)               12620000
+      * FGTN-196 - S
+      * THE TABLE MAY NOW HOLD UP TO WS-REPRINT-MAX-DLRS ENTRIES, SO THE
+      * DEALER NUMBER IS LOCATED BY A TABLE SEARCH INSTEAD OF A FIXED
+      * 11-WAY COMPARISON.
+           PERFORM 8620-SEARCH-REPRINT-TABLE THRU 8620-EXIT
+           IF REPRINT-MATCH-FOUND
+      * FGTN-196 - E
 126300             NEXT SENTENCE                                        12630000
 126400         ELSE                                                     12640000
 126500             GO TO 8000-READ-AGAIN                                12650000
@@ -1586,44 +1963,132 @@
 126700     END-IF.                                                      12670000
 126800                                                                  12680000
 126900 8000-EXIT. EXIT.                                                 12690000
+      * FGTN-196 - S
+      ***************************************************************
+      * SEARCH THE REPRINT DEALER TABLE FOR THE CURRENT DEALER.      *
+      ***************************************************************
+       8620-SEARCH-REPRINT-TABLE.
+
+           SET NO-REPRINT-MATCH TO TRUE.
+           PERFORM 8630-COMPARE-REPRINT-DLR THRU 8630-EXIT
+             VARYING SUB5 FROM 1 BY 1
+               UNTIL SUB5 > MAX-SUB OR REPRINT-MATCH-FOUND.
+
+       8620-EXIT. EXIT.
+
+       8630-COMPARE-REPRINT-DLR.
+
+           IF MXAW21-SK-DLR-NBR = WS-REPRINT-DLR (SUB5)
+               SET REPRINT-MATCH-FOUND TO TRUE
+           END-IF.
+
+       8630-EXIT. EXIT.
+      * FGTN-196 - E
+      * FGTN-198 - S
+      ***************************************************************
+      * LOAD THE LAST DEALER CHECKPOINTED COMPLETE BY A PRIOR RUN,   *
+      * THEN REOPEN CHECKPOINT-FILE FOR OUTPUT SO THIS RUN CAN WRITE *
+      * ITS OWN CHECKPOINT RECORDS.                                  *
+      ***************************************************************
+       8700-LOAD-CHECKPOINT.
+
+           PERFORM 8710-READ-ONE-CHECKPOINT-REC THRU 8710-EXIT
+               UNTIL EOF-CHECKPOINT-FILE.
+
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+       8700-EXIT. EXIT.
+
+       8710-READ-ONE-CHECKPOINT-REC.
+
+           READ CHECKPOINT-FILE
+               AT END SET EOF-CHECKPOINT-FILE TO TRUE.
+
+           IF NOT EOF-CHECKPOINT-FILE
+               MOVE CHECKPOINT-DLR-NBR TO WS-RESTART-DLR
+               SET WS-RESTART-MODE     TO TRUE
+           END-IF.
+
+       8710-EXIT. EXIT.
+      * FGTN-198 - E
 127000/**************************************************************** 12700000
 127100*  FILL REPRINT TABLE WITH DEALER NUMBERS.                      * 12710000
 127200*********************************************************** ***** 12720000
 127300 8600-LOAD-REPRINT-TABLE.                                         12730000
-127400                                                                  12740000
-127500     MOVE +1 TO SUB4.                                             12750000
-127600     MOVE +0 TO WS-REPRINT-DLR (1)                                12760000
-127700                WS-REPRINT-DLR (2)                                12770000
-127800                WS-REPRINT-DLR (3)                                12780000
-127900                WS-REPRINT-DLR (4)                                12790000
-128000                WS-REPRINT-DLR (5)                                12800000
-128100                WS-REPRINT-DLR (6)                                12810000
-128200                WS-REPRINT-DLR (7)                                12820000
-128300                WS-REPRINT-DLR (8)                                12830000
-128400                WS-REPRINT-DLR (9)                                12840000
-128500                WS-REPRINT-DLR (10)                               12850000
-128600                WS-REPRINT-DLR (11).                              12860000
-128700                                                                  12870000
-128800     PERFORM 8610-PROCESS-REPRINT-REC THRU 8610-EXIT              12880000
-128900       VARYING SUB3 FROM 1 BY 1                                   12890000
-129000         UNTIL SUB3 > 11.                                         12900000
-129100                                                                  12910000
+
+      * FGTN-196 - S
+      * THE REPRINT-FILE MAY CONTAIN AS MANY 80-BYTE RECORDS AS ARE
+      * NEEDED (UP TO 11 DEALER NUMBERS PER RECORD).  THE FIRST RECORD
+      * WAS ALREADY READ IN 0100-INITIALIZE; ADDITIONAL RECORDS ARE
+      * READ HERE UNTIL END OF FILE.
+           INITIALIZE WS-REPRINT-DLR-TABLE.
+           MOVE +1 TO SUB4.
+           MOVE +1 TO WS-REPRINT-REC-CNT.
+
+           PERFORM 8605-LOAD-ONE-REPRINT-REC THRU 8605-EXIT
+               UNTIL EOF-REPRINT-FILE.
+      * FGTN-196 - E
+
 129200     COMPUTE MAX-SUB = SUB4 - 1.                                  12920000
-129300                                                                  12930000
+
 129400 8600-EXIT. EXIT.                                                 12940000
+      * FGTN-196 - S
+      ***************************************************************
+      * READ AND PROCESS ONE REPRINT-FILE RECORD (UP TO 11 DEALER   *
+      * NUMBERS), THEN READ THE NEXT RECORD.                        *
+      ***************************************************************
+       8605-LOAD-ONE-REPRINT-REC.
+
+           PERFORM 8610-PROCESS-REPRINT-REC THRU 8610-EXIT
+             VARYING SUB3 FROM 1 BY 1
+               UNTIL SUB3 > 11.
+
+           READ REPRINT-FILE
+               INTO WS-REPRINT-REC-LAYOUT
+                   AT END SET EOF-REPRINT-FILE TO TRUE.
+
+           IF NOT EOF-REPRINT-FILE
+               ADD +1 TO WS-REPRINT-REC-CNT
+           END-IF.
+
+       8605-EXIT. EXIT.
+      * FGTN-196 - E
 129500***************************************************************** 12950000
 129600*  FILL REPRINT TABLE WITH DEALER NUMBERS.                      * 12960000
 129700***************************************************************** 12970000
 129800 8610-PROCESS-REPRINT-REC.                                        12980000
-129900                                                                  12990000
+
 130000     IF WS-REPRINT-DLR-INP (SUB3) > SPACES AND                    13000000
 130100        WS-REPRINT-DLR-INP (SUB3) IS NUMERIC                      13010000
+      * FGTN-196 - S
+           IF SUB4 <= WS-REPRINT-MAX-DLRS
+      * FGTN-196 - E
 130200         MOVE WS-REPRINT-DLR-INP (SUB3)                           13020000
 130300             TO WS-REPRINT-DLR (SUB4)                             13030000
 130400         ADD +1 TO SUB4                                           13040000
 130500         SET WS-CREDIT-REPRINT TO TRUE                            13050000
+      * FGTN-200 - S
+           ELSE
+               ADD +1 TO WS-REPRINT-REJECT-CNT
+               DISPLAY '*** REPRINT TABLE FULL - DEALER DROPPED ***'
+               DISPLAY 'DEALER NUMBER: ' WS-REPRINT-DLR-INP (SUB3)
+               DISPLAY 'RECORD POSITION: ' SUB3
+               DISPLAY 'PHYSICAL RECORD: ' WS-REPRINT-REC-CNT
+           END-IF
+      * FGTN-200 - E
+      * FGTN-200 - S
+           ELSE
+               IF WS-REPRINT-DLR-INP (SUB3) > SPACES
+                   ADD +1 TO WS-REPRINT-INVALID-CNT
+                   DISPLAY '*** INVALID DEALER NUMBER - DROPPED ***'
+                   DISPLAY 'DEALER NUMBER: ' WS-REPRINT-DLR-INP (SUB3)
+                   DISPLAY 'RECORD POSITION: ' SUB3
+                   DISPLAY 'PHYSICAL RECORD: ' WS-REPRINT-REC-CNT
+               END-IF
+      * FGTN-200 - E
 130600     END-IF.                                                      13060000
-130700                                                                  13070000
+
 130800 8610-EXIT. EXIT.                                                 13080000
 130900/***************************************************************  13090000
 131000*  WRITE OUT TOTALS FOR LAST CREDIT MEMO AND DEALER.           *  13100000
@@ -1633,6 +2098,49 @@
 131220* 03.857 -       - 12/31/03 - ADDED ROUTINE 1600- TO WRITE NEW *  13122000
 131230*                  D18 RECORD WHICH CONTAINS BRIDGE TEXT.      *  13123000
 131300****************************************************************  13130000
+      * FGTN-197 - S
+      ***************************************************************
+      * INDEPENDENTLY SUM APPLIED CREDITS FROM THE GENERAL LEDGER    *
+      * SIDE (VWMJ097) FOR THIS RUN'S PROC-DATE, SO 9900-TERMINATE   *
+      * CAN CROSS-FOOT THE REPORT AGAINST THE LEDGER INSTEAD OF      *
+      * AGAINST ITSELF.  ON A CHECKPOINT RESTART, DEALERS AT OR      *
+      * BELOW WS-RESTART-DLR WERE ALREADY PRINTED BY THE EARLIER,    *
+      * INTERRUPTED RUN AND ARE SKIPPED BY THIS ONE (8000-READ-AGAIN)*
+      * SO THE LEDGER SUM IS RESTRICTED TO THE SAME DEALERS THIS RUN *
+      * ACTUALLY PRINTED.  WS-RESTART-DLR IS ZERO ON A NORMAL RUN,   *
+      * SO THE PREDICATE THEN COVERS EVERY DEALER.                   *
+      ***************************************************************
+       9895-GET-GL-APPLIED-TOTAL.
+
+           MOVE ZEROES                  TO WS-GL-APPLIED-TOTAL.
+
+           EXEC SQL
+               SELECT SUM(APPLIED_AMT)
+                 INTO :WS-GL-APPLIED-TOTAL  INDICATOR :WS-GL-TOTAL-IND
+                 FROM VWMJ097
+                WHERE PROC_DATE = :DCLVWMCTUPD.PROC-DATE
+                  AND DLR_NBR   > :WS-RESTART-DLR
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = +0
+                   IF WS-GL-TOTAL-IND < ZERO
+                       MOVE ZEROES           TO WS-GL-APPLIED-TOTAL
+                   END-IF
+               WHEN SQLCODE = +100
+                   MOVE ZEROES               TO WS-GL-APPLIED-TOTAL
+               WHEN OTHER
+                   SET  ABT-ERROR-IS-DB2     TO TRUE
+                   SET  ABT-DO-ABEND         TO TRUE
+                   MOVE SQLCODE              TO ABT-ERROR-ABEND-CODE
+                   MOVE 'SELECT  '           TO ABT-DA-FUNCTION
+                   MOVE 'VWMJ097 '           TO ABT-DA-ACCESS-NAME
+                   MOVE '9895-   '           TO ABT-ERROR-SECTION
+                   PERFORM Z-980-ABNORMAL-TERM
+           END-EVALUATE.
+
+       9895-EXIT. EXIT.
+      * FGTN-197 - E
 131400 9900-TERMINATE.                                                  13140000
 131500                                                                  13150000
 131600     IF OUTPUT-CREATED                                            13160000
@@ -1641,9 +2149,18 @@
 131900         MOVE 37                TO TABLE-ENTRY-WANTED             13190000
 132000         MOVE WS-CURR-LANG-IND   TO MXCW021-LANG-CODE             13200000
 132100         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         13210000
+      * FGTN-203 - S
+           PERFORM 9010-CHECK-LANG-TEXT THRU 9010-EXIT
+      * FGTN-203 - E
 132200         MOVE MXCW021-LANG-TEXT TO WS-D17-LITERAL                 13220000
 132300         MOVE TOT-CREDIT-DLR    TO WS-D17-APPLIED-AMT             13230000
+      * FGTN-197 - S
+           ADD  TOT-CREDIT-DLR    TO WS-RUN-PRINTED-TOTAL
+      * FGTN-197 - E
 132400         MOVE ZEROES            TO TOT-CREDIT-DLR                 13240000
+      * FGTN-204 - S
+           MOVE WS-CURR-CURRENCY-CODE  TO WS-D17-CURRENCY-CODE
+      * FGTN-204 - E
 132500         WRITE XEROX-REC-D17                                      13250000
 132600             FROM WS-XEROX-D17-LINE                               13260000
 132610         PERFORM 1600-WRITE-D18 THRU 1600-EXIT                    13261000
@@ -1653,15 +2170,103 @@
 133000         MOVE ZEROS             TO CC-REC-TYPE                    13300000
 133100         SET  MXBW510-EOJ       TO TRUE                           13310000
 133200         PERFORM 1132-CONTROL-REPORT        THRU 1132-EXIT        13320000
+      * FGTN-201 - S
+           IF WS-REP-LOOKUP-FAIL-CNT > ZERO
+               DISPLAY 'SHAW REP LOOKUP FAILURES THIS RUN = '
+                        WS-REP-LOOKUP-FAIL-CNT
+           END-IF
+      * FGTN-201 - E
+      * FGTN-203 - S
+           IF WS-LANG-TEXT-GAP-CNT > ZERO
+               DISPLAY 'MISSING LANGUAGE TRANSLATIONS THIS RUN = '
+                        WS-LANG-TEXT-GAP-CNT
+           END-IF
+      * FGTN-203 - E
+      * FGTN-204 - S
+           IF WS-CURRENCY-GAP-CNT > ZERO
+               DISPLAY 'DEALERS WITH NO CURRENCY CODE MAPPED = '
+                        WS-CURRENCY-GAP-CNT
+           END-IF
+      * FGTN-204 - E
+      * FGTN-197 - S
+      ***************************************************************
+      * BEFORE RELEASING THE PRINT FILE, CONFIRM THAT THE APPLIED    *
+      * CREDIT TOTAL THE GENERAL LEDGER SHOWS FOR THIS PROC-DATE     *
+      * AGREES WITH THE DEALER GRAND TOTALS ACTUALLY WRITTEN TO THE  *
+      * REPORT.  A REPRINT RUN (REQUEST 000) ONLY REPRINTS THE SMALL *
+      * SUBSET OF DEALERS THAT WERE REQUESTED, SO ITS PRINTED TOTAL  *
+      * HAS NO MEANINGFUL LEDGER COUNTERPART TO RECONCILE AGAINST;   *
+      * THIS CHECK ONLY APPLIES TO A NORMAL, FULL-EXTRACT RUN.       *
+      ***************************************************************
+           IF WS-NO-CREDIT-REPRINT
+           PERFORM 9895-GET-GL-APPLIED-TOTAL THRU 9895-EXIT
+
+           COMPUTE WS-RECON-DIFF =
+               WS-GL-APPLIED-TOTAL - WS-RUN-PRINTED-TOTAL
+
+           IF WS-RECON-DIFF NOT = ZERO
+               DISPLAY '*** GRAND TOTAL RECONCILIATION FAILURE ***'
+               DISPLAY 'GENERAL LEDGER TOTAL = ' WS-GL-APPLIED-TOTAL
+               DISPLAY 'PRINTED GRAND TOTAL  = ' WS-RUN-PRINTED-TOTAL
+               DISPLAY 'DIFFERENCE           = ' WS-RECON-DIFF
+               SET  ABT-ERROR-IS-DB2    TO TRUE
+               SET  ABT-DO-ABEND        TO TRUE
+               MOVE 9900                TO ABT-ERROR-ABEND-CODE
+               MOVE 'COMPARE '          TO ABT-DA-FUNCTION
+               MOVE 'GRANDTOT'          TO ABT-DA-ACCESS-NAME
+               MOVE '9900-   '          TO ABT-ERROR-SECTION
+               MOVE +72                 TO BATCH-ERROR-CMNT-L
+               MOVE 'APPLIED CREDIT TOTAL DOES NOT AGREE WITH REPORT'
+                                         TO BATCH-ERROR-CMNT
+               PERFORM Z-980-ABNORMAL-TERM
+           END-IF
+           END-IF
+      * FGTN-197 - E
 133300     END-IF.                                                      13330000
 133400                                                                  13340000
 133500     CLOSE CREDIT-INFILE                                          13350000
-133600           XEROX-OUTFILE.                                         13360000
+133600           XEROX-OUTFILE                                          13360000
+      * FGTN-202 - S
+                  EMAIL-OUTFILE.
+      * FGTN-202 - E
 133700                                                                  13370000
 133800     OPEN OUTPUT REPRINT-FILE.                                    13380000
 133900     CLOSE REPRINT-FILE.                                          13390000
+      * FGTN-198 - S
+      * CHECKPOINT THE LAST DEALER OF THE RUN (THE DEALER-BREAK LOGIC
+      * IN 1000-PROCESS-RECORDS ONLY CHECKPOINTS THE PRIOR DEALER WHEN
+      * A NEW ONE STARTS, SO THE FINAL DEALER IS STILL UNCHECKPOINTED
+      * HERE).  THE RUN COMPLETED NORMALLY, SO THE CHECKPOINT LOG IS
+      * THEN CLEARED FOR THE NEXT RUN.
+           IF WS-CURRENT-DLR > ZERO
+               INITIALIZE CHECKPOINT-REC
+               MOVE WS-CURRENT-DLR TO CHECKPOINT-DLR-NBR
+               WRITE CHECKPOINT-REC
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      * FGTN-198 - E
 134000                                                                  13400000
 134100 9900-EXIT. EXIT.                                                 13410000
+      * FGTN-203 - S
+      ***************************************************************
+      * FLAG A TABLE-ENTRY-WANTED/LANGUAGE COMBINATION THAT COMES    *
+      * BACK BLANK FROM 9000-LANGUAGE-TRANSLATION, MEANING MXLTA047  *
+      * HAS NO TRANSLATED LITERAL FOR THAT ENTRY IN THIS LANGUAGE.   *
+      ***************************************************************
+       9010-CHECK-LANG-TEXT.
+
+           IF MXCW021-LANG-TEXT = SPACES
+               ADD +1 TO WS-LANG-TEXT-GAP-CNT
+               DISPLAY '*** NO TRANSLATION FOUND FOR TABLE ENTRY ***'
+               DISPLAY 'TABLE-ENTRY-WANTED: ' TABLE-ENTRY-WANTED
+               DISPLAY 'LANGUAGE CODE     : ' MXCW021-LANG-CODE
+           END-IF.
+
+       9010-EXIT. EXIT.
+      * FGTN-203 - E
 134200/**************************************************************** 13420000
 134300*  INCLUDE ENVIRONMENT ROUTINE -                                  13430000
 134400***************************************************************** 13440000
